@@ -0,0 +1,129 @@
+      ******************************************************************
+      *(****************************************************************
+      *                                                                *
+      *   ACCESO  A TABLA  DB2:                                        *
+      *                                                                *
+      *          - UGDERRLG                                            *
+      *)****************************************************************
+      *                      DESCRIPCION:
+      * RUTINA COMPARTIDA DE BITACORA DE ERRORES. RECIBE EL AREA COMUN
+      * UGECMNE YA LLENA POR EL PROGRAMA QUE DETECTO EL ERROR Y LA
+      * INSERTA EN LA TABLA UGDERRLG, PARA QUE LOS ERRORES DE ACCESO A
+      * BASE DE DATOS DEJEN DE PERDERSE EN WORKING-STORAGE AL TERMINAR
+      * LA TRANSACCION O EL PASO DE BATCH QUE LOS ORIGINO.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * DD/MMM/AA ]       AUTOR
+      * 09/AGO/2026. AREA DE PRESTAMOS.
+      *(
+      *********************           **********************************
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      * BITACORA DE         2026-08-09       IDAXPRE  UR9ERRLG-INI.    *
+      * ERRORES COMPARTIDA                             UR9ERRLG-FIN.   *
+      *)                                                               *
+      * SE CREA LA RUTINA DE BITACORA DE ERRORES CONTRA UGDERRLG,      *
+      * INVOCADA POR LOS PROGRAMAS QUE HASTA AHORA SOLO LLENABAN       *
+      * UGECMNE SIN PERSISTIRLO.                                       *
+      *                                                                *
+      *             IDENTIFICATION DIVISION
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UR9ERRLG.
+      *AUTHOR. AREA DE PRESTAMOS.
+      *DATE-WRITTEN. 09-08-26.
+
+      *============ ENVIRONMENT DIVISION ===============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-3090.
+
+      *============ DATA DIVISION =====================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+           EXEC SQL INCLUDE SQLCA     END-EXEC.
+      *
+           EXEC SQL INCLUDE UGGERRLG  END-EXEC.
+      *
+       01  WK-FECHA-SISTEMA.
+           05  WK-FS-ANIO              PIC 9(04).
+           05  WK-FS-MES               PIC 9(02).
+           05  WK-FS-DIA               PIC 9(02).
+       01  WK-HORA-SISTEMA.
+           05  WK-HS-HORA              PIC 9(02).
+           05  WK-HS-MIN               PIC 9(02).
+           05  WK-HS-SEG               PIC 9(02).
+           05  FILLER                  PIC 9(02).
+      *
+       LINKAGE SECTION.
+      *----------------
+           COPY UGECMNE.
+      *
+      *============ PROCEDURE DIVISION ================================
+
+       PROCEDURE DIVISION USING UGECMNE.
+      *
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FINAL-PROCES.
+
+      ******************************************************************
+      *                    INICIO                                      *
+      *                                                                *
+      *  TOMA LA FECHA Y HORA DEL SISTEMA PARA EL SELLO DEL RENGLON    *
+      *  DE BITACORA.                                                  *
+      ******************************************************************
+       INICIO.
+      *-------------
+           ACCEPT WK-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-SISTEMA  FROM TIME.
+           STRING WK-FS-ANIO   '-'
+                  WK-FS-MES    '-'
+                  WK-FS-DIA
+                  DELIMITED BY SIZE INTO ERL-FECHA.
+           STRING WK-HS-HORA WK-HS-MIN WK-HS-SEG
+                  DELIMITED BY SIZE INTO ERL-HORA.
+
+      ******************************************************************
+      *                    PROCESO                                     *
+      *                                                                *
+      *  TRASLADA EL AREA UGECMNE RECIBIDA A LA BITACORA Y LA INSERTA  *
+      *  EN UGDERRLG. LA INSERCION ES DE MEJOR ESFUERZO: SI LA MISMA   *
+      *  BITACORA FALLA, SE DEJA CONSTANCIA POR CONSOLA PORQUE YA NO   *
+      *  HAY OTRO LUGAR DONDE REGISTRAR EL ERROR.                      *
+      ******************************************************************
+       PROCESO.
+      *-------------
+           MOVE MNE-INDERROR    TO ERL-INDERROR.
+           MOVE MNE-MISSATGE    TO ERL-MISSATGE.
+           MOVE MNE-TAULAERR    TO ERL-TAULAERR.
+           MOVE MNE-MODULRES    TO ERL-MODULRES.
+           MOVE MNE-SQLCODE     TO ERL-SQLCODE.
+           EXEC SQL
+              INSERT INTO UGDERRLG
+                 (FECHA, HORA, INDERROR, MISSATGE,
+                  TAULAERR, MODULRES, SQLCODE)
+              VALUES
+                 (:ERL-FECHA, :ERL-HORA, :ERL-INDERROR, :ERL-MISSATGE,
+                  :ERL-TAULAERR, :ERL-MODULRES, :ERL-SQLCODE)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'UR9ERRLG: NO SE PUDO GRABAR LA BITACORA DE '
+                 'ERRORES, SQLCODE=' SQLCODE ' MODULO=' ERL-MODULRES
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                    FIN                                         *
+      *                                                                *
+      *  RETORNA EL CONTROL AL PROGRAMA QUE LLAMA A LA RUTINA.         *
+      *                                                                *
+      ******************************************************************
+       FINAL-PROCES.
+      *-------------
+           GOBACK.
