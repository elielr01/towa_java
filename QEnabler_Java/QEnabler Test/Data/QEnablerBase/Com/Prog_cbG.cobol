@@ -0,0 +1,130 @@
+      ******************************************************************
+      *(****************************************************************
+      *                                                                *
+      *   ACCESO  A TABLA  DB2:                                        *
+      *                                                                *
+      *          - UGDTSMD (POR MEDIO DE UR9CSMDE)                     *
+      *)****************************************************************
+      *                      DESCRIPCION:
+      * SERVICIO SINCRONO DE CONSULTA DE SALARIO MINIMO POR ZONA/FECHA
+      * PARA EL CANAL WEB DE ORIGINACION DE PRESTAMOS. VALIDA QUE LA
+      * ZONA Y LA FECHA RECIBIDAS TENGAN FORMATO CORRECTO ANTES DE
+      * CONSULTAR UGDTSMD, PARA QUE UNA ENTRADA MAL FORMADA DESDE EL
+      * CANAL WEB NO LLEGUE A GENERAR UNA CONSULTA CONTRA LA BASE DE
+      * DATOS. LA CONSULTA EN SI LA SIGUE RESOLVIENDO UR9CSMDE.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * DD/MMM/AA ]       AUTOR
+      * 09/AGO/2026. AREA DE PRESTAMOS.
+      *(
+      *********************           **********************************
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      * SERVICIO DE         2026-08-09       IDAXPRE  UR9SSMDE-INI.    *
+      * CONSULTA PARA CANAL                             UR9SSMDE-FIN.  *
+      * WEB DE ORIGINACION                                             *
+      *)                                                               *
+      * SE CREA EL SERVICIO SINCRONO DE CONSULTA DE SALARIO MINIMO     *
+      * PARA EL CANAL WEB DE ORIGINACION DE PRESTAMOS.                 *
+      * --------------- -------------------  -------  --------------   *
+      * AJUSTE DE           2026-08-09       IDAXPRE  UR9SSMDE-M01.    *
+      * INTERFAZ CON                                                   *
+      * UR9CSMDE                                                       *
+      * SE RECIBE Y SE PASA TAMBIEN UGECMNE, QUE UR9CSMDE REQUIERE     *
+      * PARA REPORTAR ERRORES DE ACCESO A UGDTSMD.                     *
+      *                                                                *
+      *             IDENTIFICATION DIVISION
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UR9SSMDE.
+      *AUTHOR. AREA DE PRESTAMOS.
+      *DATE-WRITTEN. 09-08-26.
+
+      *============ ENVIRONMENT DIVISION ===============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-3090.
+
+      *============ DATA DIVISION =====================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+       01  WK-SW-ENTRADA-VALIDA        PIC X(01) VALUE 'S'.
+           88  ENTRADA-VALIDA              VALUE 'S'.
+      *
+       LINKAGE SECTION.
+      *----------------
+           COPY URWCOSM.
+      *
+           COPY UGECMNE.
+      *
+      *============ PROCEDURE DIVISION ================================
+
+       PROCEDURE DIVISION USING URWCOSM
+                                 UGECMNE.
+      *
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FINAL-PROCES.
+
+      ******************************************************************
+      *                    INICIO                                      *
+      *                                                                *
+      *  SE INICIALIZAN LAS VARIABLES DE TRABAJO.                     *
+      ******************************************************************
+       INICIO.
+      *-------------
+           MOVE 'S' TO WK-SW-ENTRADA-VALIDA.
+
+      ******************************************************************
+      *                    PROCESO                                     *
+      *                                                                *
+      *  VALIDA LA ZONA Y LA FECHA RECIBIDAS DEL CANAL WEB; SI SON     *
+      *  CORRECTAS, DELEGA LA CONSULTA A UR9CSMDE. SI NO, REGRESA       *
+      *  OSM-COD-RET = '90' SIN CONSULTAR UGDTSMD.                     *
+      ******************************************************************
+       PROCESO.
+      *-------------
+           PERFORM VALIDA-ENTRADA.
+           IF ENTRADA-VALIDA
+              CALL 'UR9CSMDE' USING URWCOSM UGECMNE
+           ELSE
+              MOVE '90' TO OSM-COD-RET
+              MOVE 0    TO OSM-SQLCODE
+           END-IF.
+
+      ******************************************************************
+      *                    VALIDA-ENTRADA                              *
+      *                                                                *
+      *  LA ZONA NO PUEDE VENIR EN BLANCO Y LA FECHA DEBE TENER EL     *
+      *  FORMATO AAAA-MM-DD, QUE ES EL QUE ESPERA UR9CSMDE.            *
+      ******************************************************************
+       VALIDA-ENTRADA.
+      *-------------
+           MOVE 'S' TO WK-SW-ENTRADA-VALIDA.
+           IF OSM-ZONA = SPACES OR LOW-VALUES
+              MOVE 'N' TO WK-SW-ENTRADA-VALIDA
+           END-IF.
+           IF OSM-FECHA(5:1) NOT = '-' OR OSM-FECHA(8:1) NOT = '-'
+              MOVE 'N' TO WK-SW-ENTRADA-VALIDA
+           END-IF.
+           IF OSM-FECHA(1:4) NOT NUMERIC OR
+              OSM-FECHA(6:2) NOT NUMERIC OR
+              OSM-FECHA(9:2) NOT NUMERIC
+              MOVE 'N' TO WK-SW-ENTRADA-VALIDA
+           END-IF.
+
+      ******************************************************************
+      *                                                                *
+      *                    FIN                                         *
+      *                                                                *
+      *  RETORNA EL CONTROL AL PROGRAMA QUE LLAMA A LA RUTINA.         *
+      *                                                                *
+      ******************************************************************
+       FINAL-PROCES.
+      *-------------
+           GOBACK.
