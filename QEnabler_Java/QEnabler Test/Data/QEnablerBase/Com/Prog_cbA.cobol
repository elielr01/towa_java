@@ -62,10 +62,107 @@
       *                                                                         
       ***  TABLA DB2 : UGDTSMD                                                  
       *                                                                         
-           EXEC SQL INCLUDE UGGTSMD   END-EXEC.                                 
-      *                                                                         
-      *                                                                         
-       LINKAGE SECTION.                                                         
+           EXEC SQL INCLUDE UGGTSMD   END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  DIFERENCIA ZONA    2026-08-09       IDAXPRE  UR9CSMDE-M02.    *
+      *  INEXISTENTE DE                                                *
+      *  FECHA ANTERIOR A VIGENCIA                                     *
+      *----------------------------------------------------------------*
+      *
+       01  WK-FECOVALI-MIN             PIC X(10).
+      *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  CONSULTA EN MODO   2026-08-09       IDAXPRE  UR9CSMDE-M07.    *
+      *  LOOKAHEAD DE                                                  *
+      *  PROXIMO CAMBIO DE TARIFA                                      *
+      *----------------------------------------------------------------*
+      *
+       01  WK-FECOVALI-SIG             PIC X(10).
+       01  WK-IMPSALAR-SIG             PIC S9(07)V9(02) COMP-3.
+       01  WK-IMPSALFED-SIG            PIC S9(07)V9(02) COMP-3.
+      *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  CACHE EN MEMORIA   2026-08-09       IDAXPRE  UR9CSMDE-M04.    *
+      *  DE CONSULTAS PARA                                              *
+      *  PROCESOS DE PRESTAMOS EN LOTE                                  *
+      *----------------------------------------------------------------*
+      *  LA TABLA VIVE EN WORKING-STORAGE Y SE INICIALIZA UNA SOLA VEZ *
+      *  AL CARGARSE EL PROGRAMA (VALUE), NO EN INICIO, PARA QUE       *
+      *  PERSISTA ENTRE LLAMADAS SUCESIVAS DENTRO DE UN MISMO PROCESO  *
+      *  DE LOTE Y ASI EVITAR CONSULTAS REPETIDAS A UGDTSMD CON LA     *
+      *  MISMA ZONA/FECHA.                                             *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  SALARIO MINIMO      2026-08-09       IDAXPRE  UR9CSMDE-M06.   *
+      *  FEDERAL                                                       *
+      *  SE AGREGA EL SALARIO MINIMO FEDERAL A LA CONSULTA Y A LA      *
+      *  CACHE, PARA REGRESARLO JUNTO CON LA TARIFA DE LA ZONA.        *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  AJUSTE DE CACHE    2026-08-09       IDAXPRE  UR9CSMDE-M08.    *
+      *  Y LOOKAHEAD                                                   *
+      *  SMD-ZONA/SMD-FECOVALI SE LLENAN EN PROCESO ANTES DE CONSULTAR *
+      *  LA CACHE, PARA QUE BUSCA-SIGUIENTE-CAMBIO SIEMPRE BUSQUE      *
+      *  SOBRE LA ZONA/FECHA DE LA CONSULTA ACTUAL, AUN CUANDO LA      *
+      *  TARIFA VIGENTE SE HAYA RESUELTO POR CACHE. ADEMAS,            *
+      *  VERIFICA-ZONA-SIN-VIGENCIA Y BUSCA-SIGUIENTE-CAMBIO YA NO     *
+      *  CONFUNDEN UN ERROR DE ACCESO A UGDTSMD CON UN RESULTADO DE    *
+      *  NEGOCIO NORMAL: UN SQLCODE INESPERADO SE REPORTA COMO '99'    *
+      *  (O SE IGNORA SOLO PARA EL LOOKAHEAD, QUE NO ES EL RESULTADO   *
+      *  PRINCIPAL DE LA CONSULTA) Y SE REGISTRA CON UR9ERRLG, IGUAL   *
+      *  QUE EN CONSULTA-UGDTSMD.                                      *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  BANDERA DE          2026-08-09       IDAXPRE  UR9CSMDE-M09.   *
+      *  SALARIO MINIMO                                                *
+      *  FEDERAL OPCIONAL                                              *
+      *  EL SALARIO MINIMO FEDERAL SE VENIA REGRESANDO SIEMPRE. AHORA  *
+      *  PROCESO LO REGRESA SOLO CUANDO EL LLAMADOR PIDE OSM-IND-CON-  *
+      *  FED = 'S'; SI NO, OSM-IMPORTE-FED Y OSM-IMP-FED-SIG-CAMBIO SE *
+      *  DEJAN EN CERO, IGUAL QUE ANTES DE ESTE REQUERIMIENTO.         *
+      *----------------------------------------------------------------*
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      *  CORRECCION DE       2026-08-09       IDAXPRE  UR9CSMDE-M10.   *
+      *  SUBQUERY DE MAX(FECOVALI)                                     *
+      *  EL SUBSELECT DE CONSULTA-UGDTSMD QUE OBTIENE EL MAX(FECOVALI) *
+      *  NO FILTRABA POR ZONA/ESTADO, POR LO QUE TOMABA LA FECOVALI    *
+      *  MAS RECIENTE DE CUALQUIER ZONA EN VEZ DE LA DE LA ZONA        *
+      *  CONSULTADA. SE AGREGAN LOS MISMOS FILTROS ZONA/ESTADO QUE YA  *
+      *  USAN BUSCA-SIGUIENTE-CAMBIO Y VERIFICA-ZONA-SIN-VIGENCIA.     *
+      *  TAMBIEN SE INICIALIZAN OSM-IMPORTE/OSM-IMPORTE-FED EN INICIO, *
+      *  YA QUE LOS RESULTADOS '10'/'20' NO LOS LLENAN Y, SIN ESTO,    *
+      *  ALMACENA-EN-CACHE PODIA GUARDAR EN CACHE UN IMPORTE VIEJO,    *
+      *  DEJADO POR UNA LLAMADA ANTERIOR, BAJO LA ZONA/FECHA SIN       *
+      *  TARIFA VIGENTE.                                               *
+      *----------------------------------------------------------------*
+      *
+       01  WK-CACHE-MAX                PIC S9(03) COMP-3 VALUE 50.
+       01  WK-CACHE-CONT               PIC S9(03) COMP-3 VALUE 0.
+       01  WK-CACHE-SIG                PIC S9(03) COMP-3 VALUE 0.
+       01  WK-CACHE-IDX                PIC S9(03) COMP-3 VALUE 0.
+       01  WK-CACHE-HALLADO            PIC X(01) VALUE 'N'.
+           88  CACHE-HALLADA               VALUE 'S'.
+       01  WK-TABLA-CACHE.
+           05  WK-CACHE-ENTRADA OCCURS 50 TIMES.
+               10  WK-CACHE-ZONA        PIC X(02).
+               10  WK-CACHE-FECHA       PIC X(10).
+               10  WK-CACHE-COD-RET     PIC X(02).
+               10  WK-CACHE-SQLCODE     PIC S9(09) COMP-3.
+               10  WK-CACHE-IMPORTE     PIC S9(07)V9(02) COMP-3.
+               10  WK-CACHE-IMPORTE-FED PIC S9(07)V9(02) COMP-3.
+      *
+       LINKAGE SECTION.
       *----------------                                                         
            EXEC SQL                                                             
               INCLUDE URWCOSM                                                   
@@ -89,10 +186,15 @@
       *                                                                *        
       *  SE INICIALIZAN LAS VARIABLES DE TRABAJO.                     *         
       ******************************************************************        
-       INICIO.                                                                  
-      *-------------                                                            
-           INITIALIZE UGTCSMD.                                                  
-                                                                                
+       INICIO.
+      *-------------
+           INITIALIZE UGTCSMD.
+           MOVE 0 TO OSM-IMPORTE.
+           MOVE 0 TO OSM-IMPORTE-FED.
+           MOVE 'N' TO OSM-IND-HAY-SIG-CAMBIO.
+           MOVE SPACES TO OSM-FEC-SIG-CAMBIO.
+           MOVE 0 TO OSM-IMP-SIG-CAMBIO.
+           MOVE 0 TO OSM-IMP-FED-SIG-CAMBIO.
                                                                                 
       ******************************************************************        
       *                                                                *        
@@ -105,48 +207,209 @@
       *-------------                                                            
            GOBACK.                                                              
                                                                                 
-      *-----------                                                              
-       PROCESO.                                                                 
-      *ACME-RI-INI                                                            
-      *    DISPLAY 'LA ZONA DE ENTRADA ES:  ', OSM-ZONA                         
-      *    DISPLAY 'LA FECHA DE ENTRADA ES: ', OSM-FECHA                        
-      *ACME-RI-FIN                                                            
-           MOVE OSM-ZONA         TO SMD-ZONA                                    
-           MOVE OSM-FECHA        TO SMD-FECOVALI                                
-           EXEC SQL                                                             
-              SELECT                                                            
-                  IMPSALAR                                                      
-              INTO                                                              
-                 :SMD-IMPSALAR                                                  
-              FROM UGDTSMD                                                      
-              WHERE  ZONA     = :SMD-ZONA     AND                               
-                     FECOVALI =(SELECT MAX( FECOVALI)                           
-                                    FROM UGDTSMD                                
-                                    WHERE  FECOVALI <=    :SMD-FECOVALI)        
-           END-EXEC                                                             
-      *ACME-RI-INI                                                            
-      *       DISPLAY 'SQLCODE:  ' SQLCODE                                      
-      *ACME-RI-FIN                                                            
-                IF SQLCODE = 100                                                
-                   MOVE '10' TO OSM-COD-RET                                     
-                   MOVE SQLCODE TO OSM-SQLCODE                                  
-                 ELSE                                                           
-                   IF SQLCODE = 0                                               
-                      MOVE SMD-IMPSALAR TO OSM-IMPORTE                          
-                      MOVE '00'         TO OSM-COD-RET                          
-                      MOVE SQLCODE TO OSM-SQLCODE                               
-                    ELSE                                                        
+      *-----------
+       PROCESO.
+      *ACME-RI-INI
+      *    DISPLAY 'LA ZONA DE ENTRADA ES:  ', OSM-ZONA
+      *    DISPLAY 'LA FECHA DE ENTRADA ES: ', OSM-FECHA
+      *ACME-RI-FIN
+           MOVE OSM-ZONA         TO SMD-ZONA.
+           MOVE OSM-FECHA        TO SMD-FECOVALI.
+           PERFORM BUSCA-EN-CACHE.
+           IF NOT CACHE-HALLADA
+              PERFORM CONSULTA-UGDTSMD
+              PERFORM ALMACENA-EN-CACHE
+           END-IF.
+           IF OSM-CON-LOOKAHEAD
+              PERFORM BUSCA-SIGUIENTE-CAMBIO
+           END-IF.
+           IF NOT OSM-CON-FED
+              MOVE 0 TO OSM-IMPORTE-FED
+              MOVE 0 TO OSM-IMP-FED-SIG-CAMBIO
+           END-IF.
+
+      ******************************************************************
+      *                    BUSCA-EN-CACHE                             *
+      *                                                                *
+      *  BUSCA EN LA TABLA DE MEMORIA UNA ENTRADA YA RESUELTA PARA LA  *
+      *  MISMA ZONA/FECHA. SI LA ENCUENTRA, DEVUELVE EL RESULTADO SIN  *
+      *  VOLVER A CONSULTAR UGDTSMD.                                   *
+      ******************************************************************
+       BUSCA-EN-CACHE.
+      *-------------
+           MOVE 'N' TO WK-CACHE-HALLADO.
+           MOVE 1   TO WK-CACHE-IDX.
+           PERFORM COMPARA-ENTRADA-CACHE
+              UNTIL WK-CACHE-IDX > WK-CACHE-CONT
+                 OR CACHE-HALLADA.
+
+       COMPARA-ENTRADA-CACHE.
+      *-------------
+           IF WK-CACHE-ZONA(WK-CACHE-IDX)  = OSM-ZONA AND
+              WK-CACHE-FECHA(WK-CACHE-IDX) = OSM-FECHA
+              MOVE 'S' TO WK-CACHE-HALLADO
+              MOVE WK-CACHE-COD-RET(WK-CACHE-IDX) TO OSM-COD-RET
+              MOVE WK-CACHE-SQLCODE(WK-CACHE-IDX) TO OSM-SQLCODE
+              MOVE WK-CACHE-IMPORTE(WK-CACHE-IDX) TO OSM-IMPORTE
+              MOVE WK-CACHE-IMPORTE-FED(WK-CACHE-IDX)
+                                        TO OSM-IMPORTE-FED
+           ELSE
+              ADD 1 TO WK-CACHE-IDX
+           END-IF.
+
+      ******************************************************************
+      *                    ALMACENA-EN-CACHE                          *
+      *                                                                *
+      *  GUARDA EL RESULTADO DE UNA CONSULTA RESUELTA CONTRA UGDTSMD   *
+      *  EN LA TABLA DE MEMORIA, PARA NO REPETIRLA SI VUELVE A         *
+      *  PEDIRSE LA MISMA ZONA/FECHA EN EL MISMO PROCESO DE LOTE. LOS  *
+      *  ERRORES DE ACCESO (COD-RET '99') NO SE GUARDAN. LA TABLA SE   *
+      *  MANEJA COMO BUFFER CIRCULAR: LLENA, SE REEMPLAZA LA ENTRADA   *
+      *  MAS ANTIGUA.                                                  *
+      ******************************************************************
+       ALMACENA-EN-CACHE.
+      *-------------
+           IF OSM-COD-RET NOT = '99'
+              IF WK-CACHE-CONT < WK-CACHE-MAX
+                 ADD 1 TO WK-CACHE-CONT
+                 MOVE WK-CACHE-CONT TO WK-CACHE-SIG
+              ELSE
+                 ADD 1 TO WK-CACHE-SIG
+                 IF WK-CACHE-SIG > WK-CACHE-MAX
+                    MOVE 1 TO WK-CACHE-SIG
+                 END-IF
+              END-IF
+              MOVE OSM-ZONA     TO WK-CACHE-ZONA(WK-CACHE-SIG)
+              MOVE OSM-FECHA    TO WK-CACHE-FECHA(WK-CACHE-SIG)
+              MOVE OSM-COD-RET  TO WK-CACHE-COD-RET(WK-CACHE-SIG)
+              MOVE OSM-SQLCODE  TO WK-CACHE-SQLCODE(WK-CACHE-SIG)
+              MOVE OSM-IMPORTE  TO WK-CACHE-IMPORTE(WK-CACHE-SIG)
+              MOVE OSM-IMPORTE-FED
+                                TO WK-CACHE-IMPORTE-FED(WK-CACHE-SIG)
+           END-IF.
+
+      ******************************************************************
+      *                    CONSULTA-UGDTSMD                           *
+      *                                                                *
+      *  CONSULTA UGDTSMD PARA LA ZONA/FECHA RECIBIDAS CUANDO NO SE    *
+      *  ENCONTRO UNA ENTRADA VALIDA EN LA CACHE DE MEMORIA.           *
+      ******************************************************************
+       CONSULTA-UGDTSMD.
+      *-------------
+           EXEC SQL
+              SELECT
+                  IMPSALAR, IMPSALFED
+              INTO
+                 :SMD-IMPSALAR, :SMD-IMPSALFED
+              FROM UGDTSMD
+              WHERE  ZONA     = :SMD-ZONA     AND
+                     ESTADO   = 'A'           AND
+                     FECOVALI =(SELECT MAX( FECOVALI)
+                                    FROM UGDTSMD
+                                    WHERE  ZONA   = :SMD-ZONA     AND
+                                           ESTADO = 'A'           AND
+                                           FECOVALI <= :SMD-FECOVALI)
+           END-EXEC
+      *ACME-RI-INI
+      *       DISPLAY 'SQLCODE:  ' SQLCODE
+      *ACME-RI-FIN
+                IF SQLCODE = 100
+                   PERFORM VERIFICA-ZONA-SIN-VIGENCIA
+                 ELSE
+                   IF SQLCODE = 0
+                      MOVE SMD-IMPSALAR TO OSM-IMPORTE
+                      MOVE SMD-IMPSALFED TO OSM-IMPORTE-FED
+                      MOVE '00'         TO OSM-COD-RET
+                      MOVE SQLCODE TO OSM-SQLCODE
+                    ELSE
                       MOVE '99'         TO OSM-COD-RET                          
                       MOVE SQLCODE      TO OSM-SQLCODE                          
       *ACME-RI-INI.                                                           
                       MOVE '99'         TO MNE-INDERROR                         
                       MOVE 'SELECT'     TO MNE-MISSATGE                         
                       MOVE 'UGDTSMD'    TO MNE-TAULAERR                         
-                      MOVE 'UR9CSMDE'   TO MNE-MODULRES                         
-                      MOVE SQLCODE      TO MNE-SQLCODE                          
-      *ACME-RI-FIN.                                                           
-                   END-IF                                                       
-                END-IF.   
+                      MOVE 'UR9CSMDE'   TO MNE-MODULRES
+                      MOVE SQLCODE      TO MNE-SQLCODE
+                      CALL 'UR9ERRLG' USING UGECMNE
+      *ACME-RI-FIN.
+                   END-IF
+                END-IF.
+
+      ******************************************************************
+      *                    VERIFICA-ZONA-SIN-VIGENCIA                  *
+      *                                                                *
+      *  EL SELECT PRINCIPAL NO ENCONTRO TARIFA VIGENTE. SE DISTINGUE  *
+      *  SI LA ZONA SIMPLEMENTE NO EXISTE EN UGDTSMD O SI EXISTE PERO  *
+      *  OSM-FECHA ES ANTERIOR A SU PRIMERA VIGENCIA (FECOVALI).       *
+      ******************************************************************
+       VERIFICA-ZONA-SIN-VIGENCIA.
+      *-------------
+           EXEC SQL
+              SELECT MIN(FECOVALI)
+                INTO :WK-FECOVALI-MIN
+                FROM UGDTSMD
+               WHERE ZONA   = :SMD-ZONA AND
+                     ESTADO = 'A'
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE '20' TO OSM-COD-RET
+              MOVE SQLCODE TO OSM-SQLCODE
+           ELSE
+              IF SQLCODE = -305
+                 MOVE '10' TO OSM-COD-RET
+                 MOVE SQLCODE TO OSM-SQLCODE
+              ELSE
+                 MOVE '99'         TO OSM-COD-RET
+                 MOVE SQLCODE      TO OSM-SQLCODE
+                 MOVE '99'         TO MNE-INDERROR
+                 MOVE 'SELECT'     TO MNE-MISSATGE
+                 MOVE 'UGDTSMD'    TO MNE-TAULAERR
+                 MOVE 'UR9CSMDE'   TO MNE-MODULRES
+                 MOVE SQLCODE      TO MNE-SQLCODE
+                 CALL 'UR9ERRLG' USING UGECMNE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *                    BUSCA-SIGUIENTE-CAMBIO                     *
+      *                                                                *
+      *  CUANDO EL LLAMADOR PIDE MODO LOOKAHEAD (OSM-IND-LOOKAHEAD=    *
+      *  'S'), BUSCA EL PROXIMO CAMBIO DE TARIFA PROGRAMADO PARA LA    *
+      *  ZONA DESPUES DE OSM-FECHA Y LO REGRESA JUNTO CON LA TARIFA    *
+      *  VIGENTE. SI NO HAY UN CAMBIO PROGRAMADO A FUTURO, DEJA         *
+      *  OSM-IND-HAY-SIG-CAMBIO EN 'N'.                                *
+      ******************************************************************
+       BUSCA-SIGUIENTE-CAMBIO.
+      *-------------
+           EXEC SQL
+              SELECT FECOVALI, IMPSALAR, IMPSALFED
+                INTO :WK-FECOVALI-SIG, :WK-IMPSALAR-SIG,
+                     :WK-IMPSALFED-SIG
+                FROM UGDTSMD
+               WHERE ZONA     = :SMD-ZONA         AND
+                     ESTADO   = 'A'               AND
+                     FECOVALI = (SELECT MIN(FECOVALI)
+                                    FROM UGDTSMD
+                                   WHERE ZONA     = :SMD-ZONA AND
+                                         ESTADO   = 'A'       AND
+                                         FECOVALI > :SMD-FECOVALI)
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE 'S'             TO OSM-IND-HAY-SIG-CAMBIO
+              MOVE WK-FECOVALI-SIG TO OSM-FEC-SIG-CAMBIO
+              MOVE WK-IMPSALAR-SIG TO OSM-IMP-SIG-CAMBIO
+              MOVE WK-IMPSALFED-SIG TO OSM-IMP-FED-SIG-CAMBIO
+           ELSE
+              MOVE 'N' TO OSM-IND-HAY-SIG-CAMBIO
+              IF SQLCODE NOT = 100
+                 MOVE '99'         TO MNE-INDERROR
+                 MOVE 'SELECT'     TO MNE-MISSATGE
+                 MOVE 'UGDTSMD'    TO MNE-TAULAERR
+                 MOVE 'UR9CSMDE'   TO MNE-MODULRES
+                 MOVE SQLCODE      TO MNE-SQLCODE
+                 CALL 'UR9ERRLG' USING UGECMNE
+              END-IF
+           END-IF.
 123456***********************************&&&&&&&
 
                                                       
