@@ -0,0 +1,259 @@
+      ******************************************************************
+      *(****************************************************************
+      *                                                                *
+      *   ACCESO  A TABLA  DB2:                                        *
+      *                                                                *
+      *          - UGDTSMD                                             *
+      *)****************************************************************
+      *                      DESCRIPCION:
+      * REPORTE DE EXCEPCION DE ZONAS CON SALARIO MINIMO DESACTUALIZADO
+      * SE EJECUTA ANTES DEL CICLO NOCTURNO DE PRESTAMOS. RECORRE TODAS
+      * LAS ZONAS DADAS DE ALTA EN UGDTSMD Y REPORTA AQUELLAS CUYA
+      * ULTIMA VIGENCIA (FECOVALI) TIENE MAS DIAS DE ANTIGUEDAD QUE EL
+      * LIMITE CONFIGURADO, PARA QUE SE GESTIONE LA ACTUALIZACION CON
+      * NOMINAS ANTES DE QUE SE DISPAREN LOS PRESTAMOS DE LA NOCHE.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * DD/MMM/AA ]       AUTOR
+      * 09/AGO/2026. AREA DE PRESTAMOS.
+      *(
+      *********************           **********************************
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      * VALIDACION DE       2026-08-09       IDAXPRE  UR9CSMDX-INI.    *
+      * SALARIO MINIMO                                 UR9CSMDX-FIN.   *
+      *)                                                               *
+      * SE CREA EL REPORTE DE ZONAS CON SALARIO MINIMO DESACTUALIZADO  *
+      * PREVIO AL CICLO NOCTURNO DE PRESTAMOS.                         *
+      * --------------- -------------------  -------  --------------   *
+      * BAJA DE ZONAS       2026-08-09       IDAXPRE  UR9CSMDX-M01.    *
+      * SE AGREGA ESTADO = 'A' AL CURSOR DE VIGENCIAS, PARA QUE UNA    *
+      * ZONA DADA DE BAJA NO SIGA APARECIENDO EN LA EXCEPCION POR SU   *
+      * ULTIMA VIGENCIA (YA INACTIVA).                                 *
+      *                                                                *
+      *             IDENTIFICATION DIVISION
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UR9CSMDX.
+      *AUTHOR. AREA DE PRESTAMOS.
+      *DATE-WRITTEN. 09-08-26.
+
+      *============ ENVIRONMENT DIVISION ===============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PARM   ASSIGN TO PARMSMDX
+                  FILE STATUS IS WK-FS-PARM.
+           SELECT ARCH-REPORTE ASSIGN TO RPTSMDX
+                  FILE STATUS IS WK-FS-REPORTE.
+
+      *============ DATA DIVISION =====================================
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARCH-PARM
+           RECORDING MODE IS F.
+       01  REG-PARM.
+           05  PARM-DIAS-LIMITE        PIC 9(03).
+           05  PARM-FECHA-PROCESO      PIC X(10).
+           05  FILLER                  PIC X(67).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+       01  REG-REPORTE                 PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+           EXEC SQL
+              INCLUDE UGTCSMD
+           END-EXEC.
+      *
+      ***  AREA SQLCA
+      *
+           EXEC SQL INCLUDE SQLCA     END-EXEC.
+      *
+      ***  TABLA DB2 : UGDTSMD
+      *
+           EXEC SQL INCLUDE UGGTSMD   END-EXEC.
+      *
+       01  WK-FS-PARM                  PIC X(02).
+       01  WK-FS-REPORTE                PIC X(02).
+       01  WK-FECHA-SISTEMA.
+           05  WK-FS-ANIO              PIC 9(04).
+           05  WK-FS-MES               PIC 9(02).
+           05  WK-FS-DIA               PIC 9(02).
+       01  WK-FECHA-PROCESO            PIC X(10).
+       01  WK-DIAS-LIMITE              PIC 9(03) VALUE 090.
+       01  WK-DIAS-TRANSCURRIDOS       PIC S9(05) COMP-3.
+       01  WK-CONT-ZONAS               PIC S9(05) COMP-3 VALUE 0.
+       01  WK-CONT-EXCEPCION           PIC S9(05) COMP-3 VALUE 0.
+       01  WK-SW-FIN-CURSOR            PIC X(01) VALUE 'N'.
+           88  FIN-CURSOR-ZONAS            VALUE 'S'.
+       01  WK-SW-HAY-PARM              PIC X(01) VALUE 'N'.
+           88  HAY-ARCHIVO-PARM            VALUE 'S'.
+      *
+       01  LIN-ENCABEZADO.
+           05  FILLER                  PIC X(20)
+                                        VALUE 'REPORTE UR9CSMDX - '.
+           05  FILLER                  PIC X(38)
+                            VALUE 'ZONAS CON SALARIO MINIMO DESACTUAL.'.
+           05  FILLER                  PIC X(12) VALUE SPACES.
+      *
+       01  LIN-DETALLE.
+           05  FILLER                  PIC X(07) VALUE 'ZONA : '.
+           05  LIN-DET-ZONA            PIC X(02).
+           05  FILLER               PIC X(15) VALUE '  ULT.VIGENCIA:'.
+           05  LIN-DET-FECOVALI        PIC X(10).
+           05  FILLER                  PIC X(11) VALUE '  DIAS ANT:'.
+           05  LIN-DET-DIAS            PIC ZZZZ9.
+           05  FILLER                  PIC X(25) VALUE
+               '  ***  ACTUALIZAR  ***  '.
+      *
+       01  LIN-TOTALES.
+           05  FILLER                  PIC X(20)
+                                        VALUE 'ZONAS ANALIZADAS  : '.
+           05  LIN-TOT-ZONAS           PIC ZZZZ9.
+           05  FILLER                  PIC X(20)
+                                        VALUE '   ZONAS EN EXCEPC.:'.
+           05  LIN-TOT-EXCEP           PIC ZZZZ9.
+           05  FILLER                  PIC X(23) VALUE SPACES.
+      *
+      *============ LINKAGE SECTION ====================================
+      *  ESTA RUTINA SE INVOCA COMO JOB DE BATCH, NO RECIBE PARAMETROS
+      *  POR PROCEDURE DIVISION USING; EL UMBRAL Y LA FECHA DE PROCESO
+      *  SE LEEN DEL ARCHIVO DE CONTROL PARMSMDX.
+      *
+      *============ PROCEDURE DIVISION ================================
+
+       PROCEDURE DIVISION.
+      *
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FINAL-PROCES.
+
+      ******************************************************************
+      *                    INICIO                                      *
+      *                                                                *
+      *  ABRE LOS ARCHIVOS, LEE EL UMBRAL DE DIAS Y LA FECHA DE        *
+      *  PROCESO, Y LOS DEJA LISTOS PARA EL RECORRIDO DE ZONAS.        *
+      ******************************************************************
+       INICIO.
+      *-------------
+           INITIALIZE UGTCSMD.
+           PERFORM ABRE-ARCHIVOS.
+           PERFORM LEE-PARAMETROS.
+           PERFORM ESCRIBE-ENCABEZADO.
+
+       ABRE-ARCHIVOS.
+      *-------------
+           OPEN INPUT  ARCH-PARM.
+           IF WK-FS-PARM = '00'
+              MOVE 'S' TO WK-SW-HAY-PARM
+           ELSE
+              MOVE 'N' TO WK-SW-HAY-PARM
+           END-IF.
+           OPEN OUTPUT ARCH-REPORTE.
+
+       LEE-PARAMETROS.
+      *-------------
+           ACCEPT WK-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WK-FS-ANIO   '-'
+                  WK-FS-MES    '-'
+                  WK-FS-DIA
+                  DELIMITED BY SIZE INTO WK-FECHA-PROCESO.
+           IF HAY-ARCHIVO-PARM
+              READ ARCH-PARM
+                 AT END
+                    MOVE '10' TO WK-FS-PARM
+              END-READ
+           END-IF.
+           IF WK-FS-PARM = '00'
+              IF PARM-DIAS-LIMITE > 0
+                 MOVE PARM-DIAS-LIMITE TO WK-DIAS-LIMITE
+              END-IF
+              IF PARM-FECHA-PROCESO > SPACES
+                 MOVE PARM-FECHA-PROCESO TO WK-FECHA-PROCESO
+              END-IF
+           END-IF.
+
+       ESCRIBE-ENCABEZADO.
+      *-------------
+           WRITE REG-REPORTE FROM LIN-ENCABEZADO.
+
+      ******************************************************************
+      *                    PROCESO                                     *
+      *                                                                *
+      *  RECORRE, POR MEDIO DE UN CURSOR, LA ULTIMA VIGENCIA DE CADA   *
+      *  ZONA DE UGDTSMD Y REPORTA LAS QUE EXCEDEN EL UMBRAL DE DIAS.  *
+      ******************************************************************
+       PROCESO.
+      *-------------
+           EXEC SQL
+              DECLARE CSR-ZONAS-VIGENCIA CURSOR FOR
+                 SELECT ZONA,
+                        MAX(FECOVALI),
+                        DAYS(:WK-FECHA-PROCESO) - DAYS(MAX(FECOVALI))
+                   FROM UGDTSMD
+                  WHERE FECOVALI <= :WK-FECHA-PROCESO AND
+                        ESTADO   = 'A'
+                  GROUP BY ZONA
+           END-EXEC.
+           EXEC SQL
+              OPEN CSR-ZONAS-VIGENCIA
+           END-EXEC.
+           PERFORM LEE-ZONA-SIGUIENTE.
+           PERFORM EVALUA-ZONA UNTIL FIN-CURSOR-ZONAS.
+           EXEC SQL
+              CLOSE CSR-ZONAS-VIGENCIA
+           END-EXEC.
+
+       LEE-ZONA-SIGUIENTE.
+      *-------------
+           EXEC SQL
+              FETCH CSR-ZONAS-VIGENCIA
+                INTO :SMD-ZONA, :SMD-FECOVALI, :WK-DIAS-TRANSCURRIDOS
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'S' TO WK-SW-FIN-CURSOR
+           END-IF.
+
+       EVALUA-ZONA.
+      *-------------
+           ADD 1 TO WK-CONT-ZONAS.
+           IF WK-DIAS-TRANSCURRIDOS > WK-DIAS-LIMITE
+              ADD 1 TO WK-CONT-EXCEPCION
+              PERFORM ESCRIBE-DETALLE
+           END-IF.
+           PERFORM LEE-ZONA-SIGUIENTE.
+
+       ESCRIBE-DETALLE.
+      *-------------
+           MOVE SMD-ZONA              TO LIN-DET-ZONA.
+           MOVE SMD-FECOVALI          TO LIN-DET-FECOVALI.
+           MOVE WK-DIAS-TRANSCURRIDOS TO LIN-DET-DIAS.
+           WRITE REG-REPORTE FROM LIN-DETALLE.
+
+      ******************************************************************
+      *                                                                *
+      *                    FIN                                         *
+      *                                                                *
+      *  ESCRIBE LOS TOTALES, CIERRA ARCHIVOS Y TERMINA EL JOB.        *
+      *                                                                *
+      ******************************************************************
+       FINAL-PROCES.
+      *-------------
+           MOVE WK-CONT-ZONAS     TO LIN-TOT-ZONAS.
+           MOVE WK-CONT-EXCEPCION TO LIN-TOT-EXCEP.
+           WRITE REG-REPORTE FROM LIN-TOTALES.
+           IF HAY-ARCHIVO-PARM
+              CLOSE ARCH-PARM
+           END-IF.
+           CLOSE ARCH-REPORTE.
+           GOBACK.
