@@ -0,0 +1,258 @@
+      ******************************************************************
+      *(****************************************************************
+      *                                                                *
+      *   ACCESO  A TABLA  DB2:                                        *
+      *                                                                *
+      *          - UGDTSMD (POR MEDIO DE UR9CSMDE)                     *
+      *)****************************************************************
+      *                      DESCRIPCION:
+      * RECALCULO Y COMPARACION DE PRESTAMOS DESPUES DE UNA CORRECCION
+      * HISTORICA DE FECOVALI/IMPSALAR EN UGDTSMD. LEE UN EXTRACTO DE
+      * PRESTAMOS YA CALCULADOS CON EL SALARIO MINIMO ANTERIOR, VUELVE
+      * A CONSULTAR UR9CSMDE PARA CADA UNO CON SU ZONA/FECHA ORIGINAL,
+      * Y REPORTA AQUELLOS CUYO IMPORTE DE SALARIO MINIMO CAMBIO PARA
+      * QUE SE GESTIONE EL AJUSTE CORRESPONDIENTE.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * DD/MMM/AA ]       AUTOR
+      * 09/AGO/2026. AREA DE PRESTAMOS.
+      *(
+      *********************           **********************************
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      * RECALCULO DE        2026-08-09       IDAXPRE  UR9RSMDE-INI.    *
+      * PRESTAMOS POR                                  UR9RSMDE-FIN.   *
+      * CORRECCION DE                                                  *
+      * SALARIO MINIMO                                                 *
+      *)                                                               *
+      * SE CREA EL JOB DE RECALCULO Y COMPARACION DE PRESTAMOS TRAS    *
+      * UNA CORRECCION HISTORICA DE SALARIO MINIMO POR ZONA.           *
+      * --------------- -------------------  -------  --------------   *
+      * AJUSTE DE           2026-08-09       IDAXPRE  UR9RSMDE-M01.    *
+      * INTERFAZ CON                                                   *
+      * UR9CSMDE                                                       *
+      * SE MUEVE URWCOSM A WORKING-STORAGE (ESTE JOB NO TIENE          *
+      * LLAMADOR, NO ES LINKAGE), Y LA LLAMADA A UR9CSMDE AHORA        *
+      * TAMBIEN MANDA UGECMNE, QUE LA RUTINA REQUIERE.                 *
+      * --------------- -------------------  -------  --------------   *
+      * REPORTE DE          2026-08-09       IDAXPRE  UR9RSMDE-M02.    *
+      * DIFERENCIA Y                                                   *
+      * LIMPIEZA DE OSM-IND-LOOKAHEAD                                  *
+      * SE AGREGA LIN-DET-DIFER A LIN-DETALLE Y SE MUEVE AHI LA        *
+      * DIFERENCIA YA CALCULADA EN WK-IMP-DIFERENCIA, QUE ANTES SE     *
+      * COMPUTABA Y NO SE REPORTABA. TAMBIEN SE INICIALIZA             *
+      * OSM-IND-LOOKAHEAD A 'N' ANTES DE CADA LLAMADA A UR9CSMDE, YA   *
+      * QUE URWCOSM SE DECLARA EN WORKING-STORAGE SIN VALUE Y SU       *
+      * CONTENIDO INICIAL NO ESTA GARANTIZADO.                         *
+      * --------------- -------------------  -------  --------------   *
+      * BANDERA DE SALARIO  2026-08-09       IDAXPRE  UR9RSMDE-M03.    *
+      * MINIMO FEDERAL Y                                                *
+      * SATURACION DE LIN-DET-DIFER                                    *
+      * SE INICIALIZA OSM-IND-CON-FED A 'N' ANTES DE CADA LLAMADA A    *
+      * UR9CSMDE, MISMA RAZON QUE OSM-IND-LOOKAHEAD EN M02. TAMBIEN,   *
+      * COMO LIN-DET-DIFER (5 DIGITOS ENTEROS) ES MAS ANGOSTO QUE LOS  *
+      * 7 DIGITOS DE WK-IMP-DIFERENCIA Y NO HAY ESPACIO EN LOS 80      *
+      * BYTES DEL REGISTRO PARA IGUALARLO A LIN-DET-IMPANT/IMPNVO,     *
+      * ESCRIBE-DETALLE AHORA SATURA LA DIFERENCIA REPORTADA A         *
+      * +/-99999.99 EN VEZ DE TRUNCARLA SILENCIOSAMENTE.               *
+      *                                                                *
+      *             IDENTIFICATION DIVISION
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UR9RSMDE.
+      *AUTHOR. AREA DE PRESTAMOS.
+      *DATE-WRITTEN. 09-08-26.
+
+      *============ ENVIRONMENT DIVISION ===============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PRESTA  ASSIGN TO PRESTSMDR
+                  FILE STATUS IS WK-FS-PRESTA.
+           SELECT ARCH-REPORTE ASSIGN TO RPTRSMDE
+                  FILE STATUS IS WK-FS-REPORTE.
+
+      *============ DATA DIVISION =====================================
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARCH-PRESTA
+           RECORDING MODE IS F.
+       01  REG-PRESTAMO.
+           05  PRE-NUMPRES             PIC X(10).
+           05  PRE-ZONA                PIC X(02).
+           05  PRE-FECOVALI            PIC X(10).
+           05  PRE-IMPSALANT           PIC S9(07)V9(02) COMP-3.
+           05  FILLER                  PIC X(50).
+      *
+       FD  ARCH-REPORTE
+           RECORDING MODE IS F.
+       01  REG-REPORTE                 PIC X(080).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+       01  WK-FS-PRESTA                PIC X(02).
+       01  WK-FS-REPORTE               PIC X(02).
+       01  WK-SW-FIN-PRESTA            PIC X(01) VALUE 'N'.
+           88  FIN-ARCH-PRESTA             VALUE 'S'.
+       01  WK-CONT-PRESTAMOS           PIC S9(07) COMP-3 VALUE 0.
+       01  WK-CONT-DIFERENCIAS        PIC S9(07) COMP-3 VALUE 0.
+       01  WK-CONT-ERRORES             PIC S9(07) COMP-3 VALUE 0.
+       01  WK-IMP-DIFERENCIA           PIC S9(07)V9(02) COMP-3.
+      *
+           COPY URWCOSM.
+      *
+           COPY UGECMNE.
+      *
+       01  LIN-ENCABEZADO.
+           05  FILLER                  PIC X(20)
+                                        VALUE 'REPORTE UR9RSMDE - '.
+           05  FILLER                  PIC X(38)
+                            VALUE 'PRESTAMOS CON SALARIO MINIMO AJUST.'.
+           05  FILLER                  PIC X(12) VALUE SPACES.
+      *
+       01  LIN-DETALLE.
+           05  FILLER                  PIC X(09) VALUE 'PRESTAMO:'.
+           05  LIN-DET-NUMPRES         PIC X(10).
+           05  FILLER                  PIC X(07) VALUE '  ZONA:'.
+           05  LIN-DET-ZONA            PIC X(02).
+           05  FILLER                  PIC X(08) VALUE '  ANTES:'.
+           05  LIN-DET-IMPANT          PIC ZZZZZZ9.99.
+           05  FILLER                  PIC X(09) VALUE '  AHORA:'.
+           05  LIN-DET-IMPNVO          PIC ZZZZZZ9.99.
+           05  FILLER                  PIC X(06) VALUE '  DIF:'.
+           05  LIN-DET-DIFER           PIC -ZZZZ9.99.
+      *        REPRESENTA HASTA +/-99999.99; NO CABE UN CAMPO DEL
+      *        MISMO ANCHO QUE LIN-DET-IMPANT/IMPNVO EN LOS 80 BYTES
+      *        DEL REGISTRO. SI LA DIFERENCIA REBASA ESE RANGO, SE
+      *        REPORTA SATURADA A ESE MAXIMO (VER ESCRIBE-DETALLE);
+      *        LIN-DET-IMPANT/IMPNVO YA TRAEN LOS DOS IMPORTES
+      *        COMPLETOS PARA VERIFICAR LA DIFERENCIA REAL A MANO.
+      *
+       01  LIN-ERROR.
+           05  FILLER                  PIC X(09) VALUE 'PRESTAMO:'.
+           05  LIN-ERR-NUMPRES         PIC X(10).
+           05  FILLER                  PIC X(30)
+                            VALUE '  *** ERROR EN UR9CSMDE, RET:'.
+           05  LIN-ERR-COD-RET         PIC X(02).
+           05  FILLER                  PIC X(29) VALUE SPACES.
+      *
+       01  LIN-TOTALES.
+           05  FILLER                  PIC X(20)
+                                        VALUE 'PRESTAMOS LEIDOS  : '.
+           05  LIN-TOT-PRESTAMOS       PIC ZZZZZZ9.
+           05  FILLER                  PIC X(15)
+                                        VALUE '   DIFERENCIAS:'.
+           05  LIN-TOT-DIFER           PIC ZZZZZZ9.
+           05  FILLER                  PIC X(10) VALUE '  ERRORES:'.
+           05  LIN-TOT-ERR             PIC ZZZZZZ9.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+      *
+      *============ PROCEDURE DIVISION ================================
+
+       PROCEDURE DIVISION.
+      *
+           PERFORM INICIO.
+           PERFORM PROCESO UNTIL FIN-ARCH-PRESTA.
+           PERFORM FINAL-PROCES.
+
+      ******************************************************************
+      *                    INICIO                                      *
+      *                                                                *
+      *  ABRE LOS ARCHIVOS Y DEJA LISTO EL PRIMER PRESTAMO A EVALUAR.  *
+      ******************************************************************
+       INICIO.
+      *-------------
+           PERFORM ABRE-ARCHIVOS.
+           PERFORM ESCRIBE-ENCABEZADO.
+           PERFORM LEE-PRESTAMO-SIGUIENTE.
+
+       ABRE-ARCHIVOS.
+      *-------------
+           OPEN INPUT  ARCH-PRESTA.
+           OPEN OUTPUT ARCH-REPORTE.
+
+       ESCRIBE-ENCABEZADO.
+      *-------------
+           WRITE REG-REPORTE FROM LIN-ENCABEZADO.
+
+       LEE-PRESTAMO-SIGUIENTE.
+      *-------------
+           READ ARCH-PRESTA
+              AT END
+                 MOVE 'S' TO WK-SW-FIN-PRESTA
+           END-READ.
+
+      ******************************************************************
+      *                    PROCESO                                     *
+      *                                                                *
+      *  POR CADA PRESTAMO DEL EXTRACTO, VUELVE A CONSULTAR UR9CSMDE   *
+      *  CON SU ZONA Y FECHA ORIGINALES Y COMPARA EL IMPORTE DE        *
+      *  SALARIO MINIMO CONTRA EL QUE SE USO CUANDO SE CALCULO.        *
+      ******************************************************************
+       PROCESO.
+      *-------------
+           ADD 1 TO WK-CONT-PRESTAMOS.
+           MOVE PRE-ZONA     TO OSM-ZONA.
+           MOVE PRE-FECOVALI TO OSM-FECHA.
+           MOVE 'N'          TO OSM-IND-LOOKAHEAD.
+           MOVE 'N'          TO OSM-IND-CON-FED.
+           CALL 'UR9CSMDE' USING URWCOSM UGECMNE.
+           IF OSM-COD-RET = '00'
+              IF OSM-IMPORTE NOT = PRE-IMPSALANT
+                 ADD 1 TO WK-CONT-DIFERENCIAS
+                 COMPUTE WK-IMP-DIFERENCIA = OSM-IMPORTE - PRE-IMPSALANT
+                 PERFORM ESCRIBE-DETALLE
+              END-IF
+           ELSE
+              ADD 1 TO WK-CONT-ERRORES
+              PERFORM ESCRIBE-ERROR
+           END-IF.
+           PERFORM LEE-PRESTAMO-SIGUIENTE.
+
+       ESCRIBE-DETALLE.
+      *-------------
+           MOVE PRE-NUMPRES  TO LIN-DET-NUMPRES.
+           MOVE PRE-ZONA     TO LIN-DET-ZONA.
+           MOVE PRE-IMPSALANT TO LIN-DET-IMPANT.
+           MOVE OSM-IMPORTE  TO LIN-DET-IMPNVO.
+           IF WK-IMP-DIFERENCIA > 99999.99
+              MOVE 99999.99 TO LIN-DET-DIFER
+           ELSE
+              IF WK-IMP-DIFERENCIA < -99999.99
+                 MOVE -99999.99 TO LIN-DET-DIFER
+              ELSE
+                 MOVE WK-IMP-DIFERENCIA TO LIN-DET-DIFER
+              END-IF
+           END-IF.
+           WRITE REG-REPORTE FROM LIN-DETALLE.
+
+       ESCRIBE-ERROR.
+      *-------------
+           MOVE PRE-NUMPRES  TO LIN-ERR-NUMPRES.
+           MOVE OSM-COD-RET  TO LIN-ERR-COD-RET.
+           WRITE REG-REPORTE FROM LIN-ERROR.
+
+      ******************************************************************
+      *                                                                *
+      *                    FIN                                         *
+      *                                                                *
+      *  ESCRIBE LOS TOTALES, CIERRA ARCHIVOS Y TERMINA EL JOB.        *
+      *                                                                *
+      ******************************************************************
+       FINAL-PROCES.
+      *-------------
+           MOVE WK-CONT-PRESTAMOS   TO LIN-TOT-PRESTAMOS.
+           MOVE WK-CONT-DIFERENCIAS TO LIN-TOT-DIFER.
+           MOVE WK-CONT-ERRORES     TO LIN-TOT-ERR.
+           WRITE REG-REPORTE FROM LIN-TOTALES.
+           CLOSE ARCH-PRESTA.
+           CLOSE ARCH-REPORTE.
+           GOBACK.
