@@ -0,0 +1,268 @@
+      ******************************************************************
+      *(****************************************************************
+      *                                                                *
+      *   ACCESO  A TABLA  DB2:                                        *
+      *                                                                *
+      *          - UGDTSMD                                             *
+      *)****************************************************************
+      *                      DESCRIPCION:
+      * TRANSACCION DE MANTENIMIENTO DE SALARIO MINIMO POR ZONA.
+      * PERMITE DAR DE ALTA UNA NUEVA TARIFA (ZONA/FECOVALI/IMPSALAR),
+      * CORREGIR UNA TARIFA YA CARGADA O DARLA DE BAJA. LA CORRECCION
+      * NO SOBREESCRIBE EL RENGLON EXISTENTE: LO MARCA INACTIVO Y DA DE
+      * ALTA UNO NUEVO, PARA CONSERVAR EL HISTORICO DE LO QUE ESTUVO
+      * VIGENTE EN CADA FECHA.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * DD/MMM/AA ]       AUTOR
+      * 09/AGO/2026. AREA DE PRESTAMOS.
+      *(
+      *********************           **********************************
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      * MANTENIMIENTO DE    2026-08-09       IDAXPRE  UR9MSMDE-INI.    *
+      * SALARIO MINIMO                                 UR9MSMDE-FIN.   *
+      *)                                                               *
+      * SE CREA LA TRANSACCION DE ALTA/CORRECCION/BAJA DE TARIFAS DE   *
+      * SALARIO MINIMO POR ZONA.                                       *
+      * NOTA: CORRIGE-ZONA MARCA INACTIVA LA TARIFA VIGENTE Y LUEGO    *
+      * INSERTA UNA DE REEMPLAZO CON LA MISMA ZONA/FECOVALI, ASI QUE   *
+      * LA LLAVE FISICA DE UGDTSMD (DEFINIDA FUERA DE ESTE COPY, EN EL *
+      * DDL) DEBE DISTINGUIR REGISTROS INACTIVOS DEL MISMO ZONA/       *
+      * FECOVALI, POR EJEMPLO INCLUYENDO FECALTA/HORALTA EN LA LLAVE.  *
+      * SI LA LLAVE FUERA SOLO (ZONA, FECOVALI), EL REEMPLAZO SIEMPRE  *
+      * FALLARIA POR LLAVE DUPLICADA (VER MMD-COD-RET = '33').         *
+      * --------------- -------------------  -------  --------------   *
+      * SALARIO MINIMO      2026-08-09       IDAXPRE  UR9MSMDE-M01.    *
+      * FEDERAL                                                        *
+      * SE RECIBE Y SE DA DE ALTA TAMBIEN EL SALARIO MINIMO FEDERAL.   *
+      * --------------- -------------------  -------  --------------   *
+      * DIAGNOSTICO DE      2026-08-09       IDAXPRE  UR9MSMDE-M02.    *
+      * REEMPLAZO EN                                                   *
+      * CORRECCION                                                     *
+      * SI LA INSERCION DE LA TARIFA DE REEMPLAZO FALLA POR LLAVE      *
+      * DUPLICADA (-803) DESPUES DE HABER MARCADO INACTIVA LA TARIFA   *
+      * ANTERIOR, SE REGRESA MMD-COD-RET='33' EN VEZ DE '30', PARA NO  *
+      * CONFUNDIR ESTE CASO CON UNA ALTA DUPLICADA SOBRE UNA TARIFA    *
+      * QUE SIGUE ACTIVA.                                              *
+      *                                                                *
+      *             IDENTIFICATION DIVISION
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UR9MSMDE.
+      *AUTHOR. AREA DE PRESTAMOS.
+      *DATE-WRITTEN. 09-08-26.
+
+      *============ ENVIRONMENT DIVISION ===============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-3090.
+
+      *============ DATA DIVISION =====================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+           EXEC SQL
+              INCLUDE UGTCSMD
+           END-EXEC.
+      *
+      ***  AREA SQLCA
+      *
+           EXEC SQL INCLUDE SQLCA     END-EXEC.
+      *
+      ***  TABLA DB2 : UGDTSMD
+      *
+           EXEC SQL INCLUDE UGGTSMD   END-EXEC.
+      *
+       01  WK-FECHA-SISTEMA.
+           05  WK-FS-ANIO              PIC 9(04).
+           05  WK-FS-MES               PIC 9(02).
+           05  WK-FS-DIA               PIC 9(02).
+       01  WK-HORA-SISTEMA.
+           05  WK-HS-HORA              PIC 9(02).
+           05  WK-HS-MIN               PIC 9(02).
+           05  WK-HS-SEG               PIC 9(02).
+           05  FILLER                  PIC 9(02).
+      *
+       LINKAGE SECTION.
+      *----------------
+           EXEC SQL
+              INCLUDE URWMSMD
+           END-EXEC.
+      *
+           COPY UGECMNE.
+      *============ PROCEDURE DIVISION ================================
+
+       PROCEDURE DIVISION USING URWMSMD
+                                 UGECMNE.
+      *
+           PERFORM INICIO.
+           PERFORM PROCESO.
+           PERFORM FINAL-PROCES.
+      ******************************************************************
+      *                    INICIO                                      *
+      *                                                                *
+      *  SE INICIALIZAN LAS VARIABLES DE TRABAJO Y SE TOMA LA FECHA    *
+      *  Y HORA DEL SISTEMA PARA EL SELLO DE AUDITORIA.                *
+      ******************************************************************
+       INICIO.
+      *-------------
+           INITIALIZE UGTCSMD.
+           MOVE '00' TO MMD-COD-RET.
+           MOVE 0    TO MMD-SQLCODE.
+           ACCEPT WK-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-SISTEMA  FROM TIME.
+           STRING WK-FS-ANIO   '-'
+                  WK-FS-MES    '-'
+                  WK-FS-DIA
+                  DELIMITED BY SIZE INTO SMD-FECALTA.
+           STRING WK-HS-HORA WK-HS-MIN WK-HS-SEG
+                  DELIMITED BY SIZE INTO SMD-HORALTA.
+
+      ******************************************************************
+      *                    PROCESO                                     *
+      *                                                                *
+      *  SEGUN LA ACCION SOLICITADA, DA DE ALTA, CORRIGE O DA DE BAJA  *
+      *  LA TARIFA DE SALARIO MINIMO DE LA ZONA RECIBIDA.              *
+      ******************************************************************
+       PROCESO.
+      *-------------
+           EVALUATE TRUE
+              WHEN MMD-ALTA
+                 PERFORM ALTA-ZONA
+              WHEN MMD-CORRECCION
+                 PERFORM CORRIGE-ZONA
+              WHEN MMD-BAJA
+                 PERFORM BAJA-ZONA
+              WHEN OTHER
+                 MOVE '32' TO MMD-COD-RET
+           END-EVALUATE.
+
+      ******************************************************************
+      *                    ALTA-ZONA                                   *
+      *                                                                *
+      *  INSERTA UNA NUEVA TARIFA ACTIVA PARA LA ZONA/FECOVALI         *
+      *  RECIBIDAS. SI YA EXISTE UNA TARIFA ACTIVA PARA ESA MISMA      *
+      *  FECHA, LA INSERCION FALLA POR LLAVE DUPLICADA.                *
+      ******************************************************************
+       ALTA-ZONA.
+      *-------------
+           MOVE MMD-ZONA          TO SMD-ZONA.
+           MOVE MMD-FECOVALI      TO SMD-FECOVALI.
+           MOVE MMD-IMPSALAR      TO SMD-IMPSALAR.
+           MOVE MMD-IMPSALFED     TO SMD-IMPSALFED.
+           MOVE 'A'               TO SMD-ESTADO.
+           MOVE MMD-USUARIO       TO SMD-USRALTA.
+           EXEC SQL
+              INSERT INTO UGDTSMD
+                 (ZONA, FECOVALI, IMPSALAR, ESTADO,
+                  USRALTA, FECALTA, HORALTA, IMPSALFED)
+              VALUES
+                 (:SMD-ZONA, :SMD-FECOVALI, :SMD-IMPSALAR, :SMD-ESTADO,
+                  :SMD-USRALTA, :SMD-FECALTA, :SMD-HORALTA,
+                  :SMD-IMPSALFED)
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE '00' TO MMD-COD-RET
+              MOVE SQLCODE TO MMD-SQLCODE
+           ELSE
+              IF SQLCODE = -803
+                 MOVE '30' TO MMD-COD-RET
+                 MOVE SQLCODE TO MMD-SQLCODE
+              ELSE
+                 PERFORM MARCA-ERROR-UGDTSMD
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *                    CORRIGE-ZONA                                *
+      *                                                                *
+      *  MARCA INACTIVA LA TARIFA ACTIVA VIGENTE PARA LA ZONA/FECOVALI *
+      *  RECIBIDAS Y DA DE ALTA UNA NUEVA CON EL IMPORTE CORREGIDO, EN *
+      *  LUGAR DE SOBREESCRIBIR EL RENGLON ORIGINAL.                   *
+      ******************************************************************
+       CORRIGE-ZONA.
+      *-------------
+           MOVE MMD-ZONA          TO SMD-ZONA.
+           MOVE MMD-FECOVALI      TO SMD-FECOVALI.
+           EXEC SQL
+              UPDATE UGDTSMD
+                 SET ESTADO = 'I'
+               WHERE ZONA     = :SMD-ZONA     AND
+                     FECOVALI = :SMD-FECOVALI AND
+                     ESTADO   = 'A'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM MARCA-ERROR-UGDTSMD
+           ELSE
+              IF SQLERRD(3) = 0
+                 MOVE '31' TO MMD-COD-RET
+                 MOVE SQLCODE TO MMD-SQLCODE
+              ELSE
+                 PERFORM ALTA-ZONA
+                 IF MMD-COD-RET = '30'
+                    MOVE '33' TO MMD-COD-RET
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *                    BAJA-ZONA                                   *
+      *                                                                *
+      *  MARCA INACTIVA LA TARIFA ACTIVA DE LA ZONA/FECOVALI           *
+      *  RECIBIDAS, SIN DAR DE ALTA UNA TARIFA DE REEMPLAZO.           *
+      ******************************************************************
+       BAJA-ZONA.
+      *-------------
+           MOVE MMD-ZONA          TO SMD-ZONA.
+           MOVE MMD-FECOVALI      TO SMD-FECOVALI.
+           EXEC SQL
+              UPDATE UGDTSMD
+                 SET ESTADO = 'I'
+               WHERE ZONA     = :SMD-ZONA     AND
+                     FECOVALI = :SMD-FECOVALI AND
+                     ESTADO   = 'A'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM MARCA-ERROR-UGDTSMD
+           ELSE
+              IF SQLERRD(3) = 0
+                 MOVE '31' TO MMD-COD-RET
+                 MOVE SQLCODE TO MMD-SQLCODE
+              ELSE
+                 MOVE '00' TO MMD-COD-RET
+                 MOVE SQLCODE TO MMD-SQLCODE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *                    MARCA-ERROR-UGDTSMD                         *
+      *                                                                *
+      *  LLENA EL AREA COMUN DE ERRORES UGECMNE CUANDO UN ACCESO A     *
+      *  UGDTSMD REGRESA UN SQLCODE NO ESPERADO.                       *
+      ******************************************************************
+       MARCA-ERROR-UGDTSMD.
+      *-------------
+           MOVE '99'         TO MMD-COD-RET
+           MOVE SQLCODE      TO MMD-SQLCODE
+           MOVE '99'         TO MNE-INDERROR
+           MOVE 'UPD/INS'    TO MNE-MISSATGE
+           MOVE 'UGDTSMD'    TO MNE-TAULAERR
+           MOVE 'UR9MSMDE'   TO MNE-MODULRES
+           MOVE SQLCODE      TO MNE-SQLCODE.
+           CALL 'UR9ERRLG' USING UGECMNE.
+
+      ******************************************************************
+      *                                                                *
+      *                    FIN                                         *
+      *                                                                *
+      *  RETORNA EL CONTROL AL PROGRAMA QUE LLAMA A LA RUTINA.         *
+      *                                                                *
+      ******************************************************************
+       FINAL-PROCES.
+      *-------------
+           GOBACK.
