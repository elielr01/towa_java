@@ -0,0 +1,269 @@
+      ******************************************************************
+      *(****************************************************************
+      *                                                                *
+      *   ACCESO  A TABLA  DB2:                                        *
+      *                                                                *
+      *          - UGDTSMD (POR MEDIO DE UR9CSMDE)                     *
+      *)****************************************************************
+      *                      DESCRIPCION:
+      * CONDUCTOR DE BATCH PARA EL RECALCULO MASIVO DE SALARIO MINIMO
+      * DE UN EXTRACTO GRANDE DE PRESTAMOS A TRAVES DE UR9CSMDE. LLEVA
+      * UN CHECKPOINT CON EL ULTIMO PRESTAMO PROCESADO CON EXITO PARA
+      * QUE, SI EL JOB TERMINA ANORMALMENTE, PUEDA REINICIARSE SIN
+      * VOLVER A PROCESAR LO QUE YA SE HABIA COMPLETADO.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * DD/MMM/AA ]       AUTOR
+      * 09/AGO/2026. AREA DE PRESTAMOS.
+      *(
+      *********************           **********************************
+      *  REQUERIMIENTO        FECHA          USUARIO     MARCA         *
+      * --------------- -------------------  -------  --------------   *
+      * CONDUCTOR DE BATCH  2026-08-09       IDAXPRE  UR9BSMDE-INI.    *
+      * CON REINICIO POR                               UR9BSMDE-FIN.   *
+      * CHECKPOINT                                                     *
+      *)                                                               *
+      * SE CREA EL CONDUCTOR DE RECALCULO MASIVO CON REINICIO POR      *
+      * CHECKPOINT.                                                    *
+      * --------------- -------------------  -------  --------------   *
+      * AJUSTE DE           2026-08-09       IDAXPRE  UR9BSMDE-M01.    *
+      * INTERFAZ CON                                                   *
+      * UR9CSMDE                                                       *
+      * SE MUEVE URWCOSM A WORKING-STORAGE (ESTE JOB NO TIENE          *
+      * LLAMADOR, NO ES LINKAGE), Y LA LLAMADA A UR9CSMDE AHORA        *
+      * TAMBIEN MANDA UGECMNE, QUE LA RUTINA REQUIERE.                 *
+      * --------------- -------------------  -------  --------------   *
+      * BANDERA DE          2026-08-09       IDAXPRE  UR9BSMDE-M02.    *
+      * SALARIO MINIMO                                                 *
+      * FEDERAL OPCIONAL                                               *
+      * SE PIDE OSM-IND-CON-FED = 'S' ANTES DE CADA LLAMADA A          *
+      * UR9CSMDE, YA QUE SAL-IMPORTE-FED SIEMPRE SE HA LLENADO EN      *
+      * ESTE JOB Y AHORA UR9CSMDE SOLO LO LLENA SI SE LO PIDEN.        *
+      * --------------- -------------------  -------  --------------   *
+      * CORRECCION DE       2026-08-09       IDAXPRE  UR9BSMDE-M03.    *
+      * REINICIO POR                                                   *
+      * CHECKPOINT                                                     *
+      * SI EL CHECKPOINT EXISTE PERO EL ARCHIVO ESTA VACIO (PRIMERA    *
+      * CORRIDA), EL AT END DE LA LECTURA DEJABA WK-FS-CHECKPOINT EN   *
+      * 'N' Y EL ARCHIVO NUNCA SE CERRABA, POR LO QUE ESCRIBE-         *
+      * CHECKPOINT FALLABA AL TRATAR DE ABRIRLO EN OUTPUT. SE AGREGA   *
+      * WK-SW-ABRIO-CHECKPOINT PARA SABER SI EL OPEN TUVO EXITO,       *
+      * INDEPENDIENTEMENTE DE LO QUE HAGA LA LECTURA DESPUES, Y SE     *
+      * CIERRA EL ARCHIVO SIEMPRE QUE SE HAYA ABIERTO. TAMBIEN SE      *
+      * AGREGA UNA VALIDACION EN FINAL-PROCES: SI EL REINICIO NUNCA    *
+      * ENCONTRO EL PRESTAMO DEL CHECKPOINT EN EL EXTRACTO ACTUAL, LA  *
+      * CORRIDA TERMINA SIN PROCESAR NADA; AHORA ESO SE AVISA POR      *
+      * DISPLAY Y SE REGRESA RETURN-CODE 16 EN VEZ DE TERMINAR COMO    *
+      * SI HUBIERA SIDO UNA CORRIDA NORMAL.                            *
+      *                                                                *
+      *             IDENTIFICATION DIVISION
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UR9BSMDE.
+      *AUTHOR. AREA DE PRESTAMOS.
+      *DATE-WRITTEN. 09-08-26.
+
+      *============ ENVIRONMENT DIVISION ===============================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ENTRADA ASSIGN TO PRESTSMDB
+                  FILE STATUS IS WK-FS-ENTRADA.
+           SELECT ARCH-SALIDA  ASSIGN TO SALISMDB
+                  FILE STATUS IS WK-FS-SALIDA.
+           SELECT ARCH-CHECKPOINT ASSIGN TO CKPTSMDB
+                  FILE STATUS IS WK-FS-CHECKPOINT.
+
+      *============ DATA DIVISION =====================================
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  ARCH-ENTRADA
+           RECORDING MODE IS F.
+       01  REG-PRESTAMO.
+           05  PRE-NUMPRES             PIC X(10).
+           05  PRE-ZONA                PIC X(02).
+           05  PRE-FECOVALI            PIC X(10).
+           05  PRE-IMPSALANT           PIC S9(07)V9(02) COMP-3.
+           05  FILLER                  PIC X(50).
+      *
+       FD  ARCH-SALIDA
+           RECORDING MODE IS F.
+       01  REG-SALIDA.
+           05  SAL-NUMPRES             PIC X(10).
+           05  SAL-ZONA                PIC X(02).
+           05  SAL-FECHA               PIC X(10).
+           05  SAL-COD-RET             PIC X(02).
+           05  SAL-IMPORTE             PIC S9(07)V9(02) COMP-3.
+           05  SAL-IMPORTE-FED         PIC S9(07)V9(02) COMP-3.
+      *
+       FD  ARCH-CHECKPOINT
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT.
+           05  CKP-NUMPRES             PIC X(10).
+           05  CKP-CONT-PROCESADOS     PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *
+       01  WK-FS-ENTRADA               PIC X(02).
+       01  WK-FS-SALIDA                PIC X(02).
+       01  WK-FS-CHECKPOINT            PIC X(02).
+       01  WK-CKPT-INTERVALO           PIC 9(05) VALUE 00100.
+       01  WK-CONT-PROCESADOS          PIC 9(07) VALUE 0.
+       01  WK-CKP-NUMPRES-ANT          PIC X(10) VALUE SPACES.
+       01  WK-SW-FIN-ENTRADA           PIC X(01) VALUE 'N'.
+           88  FIN-ARCH-ENTRADA            VALUE 'S'.
+       01  WK-SW-HAY-CHECKPOINT        PIC X(01) VALUE 'N'.
+           88  HAY-CHECKPOINT-PREVIO       VALUE 'S'.
+       01  WK-SW-ABRIO-CHECKPOINT      PIC X(01) VALUE 'N'.
+           88  ABRIO-CHECKPOINT            VALUE 'S'.
+       01  WK-SW-EN-REINICIO           PIC X(01) VALUE 'N'.
+           88  EN-REINICIO                 VALUE 'S'.
+       01  WK-CKPT-COCIENTE            PIC 9(07).
+       01  WK-CKPT-RESIDUO             PIC 9(05).
+      *
+           COPY URWCOSM.
+      *
+           COPY UGECMNE.
+      *
+      *============ PROCEDURE DIVISION ================================
+
+       PROCEDURE DIVISION.
+      *
+           PERFORM INICIO.
+           PERFORM PROCESO UNTIL FIN-ARCH-ENTRADA.
+           PERFORM FINAL-PROCES.
+
+      ******************************************************************
+      *                    INICIO                                      *
+      *                                                                *
+      *  LEE UN CHECKPOINT PREVIO SI EXISTE, ABRE LOS ARCHIVOS DE      *
+      *  ENTRADA/SALIDA SEGUN CORRESPONDA A UN REINICIO O A UN         *
+      *  ARRANQUE NUEVO, Y DEJA LISTO EL PRIMER PRESTAMO A EVALUAR.    *
+      ******************************************************************
+       INICIO.
+      *-------------
+           PERFORM LEE-CHECKPOINT-PREVIO.
+           PERFORM ABRE-ARCHIVOS.
+           PERFORM LEE-PRESTAMO-SIGUIENTE.
+
+       LEE-CHECKPOINT-PREVIO.
+      *-------------
+           OPEN INPUT ARCH-CHECKPOINT.
+           IF WK-FS-CHECKPOINT = '00'
+              MOVE 'S' TO WK-SW-ABRIO-CHECKPOINT
+              READ ARCH-CHECKPOINT
+                 AT END
+                    MOVE 'N' TO WK-FS-CHECKPOINT
+              END-READ
+           ELSE
+              MOVE 'N' TO WK-SW-ABRIO-CHECKPOINT
+           END-IF.
+           IF WK-FS-CHECKPOINT = '00'
+              MOVE 'S'             TO WK-SW-HAY-CHECKPOINT
+              MOVE 'S'             TO WK-SW-EN-REINICIO
+              MOVE CKP-NUMPRES     TO WK-CKP-NUMPRES-ANT
+              MOVE CKP-CONT-PROCESADOS TO WK-CONT-PROCESADOS
+           ELSE
+              MOVE 'N' TO WK-SW-HAY-CHECKPOINT
+           END-IF.
+           IF ABRIO-CHECKPOINT
+              CLOSE ARCH-CHECKPOINT
+           END-IF.
+
+       ABRE-ARCHIVOS.
+      *-------------
+           OPEN INPUT ARCH-ENTRADA.
+           IF HAY-CHECKPOINT-PREVIO
+              OPEN EXTEND ARCH-SALIDA
+           ELSE
+              OPEN OUTPUT ARCH-SALIDA
+           END-IF.
+
+       LEE-PRESTAMO-SIGUIENTE.
+      *-------------
+           READ ARCH-ENTRADA
+              AT END
+                 MOVE 'S' TO WK-SW-FIN-ENTRADA
+           END-READ.
+
+      ******************************************************************
+      *                    PROCESO                                     *
+      *                                                                *
+      *  MIENTRAS SE ESTA REINICIANDO, SALTA LOS PRESTAMOS YA          *
+      *  PROCESADOS EN LA CORRIDA ANTERIOR HASTA ENCONTRAR EL ULTIMO   *
+      *  QUE QUEDO REGISTRADO EN EL CHECKPOINT. DE AHI EN ADELANTE,    *
+      *  PROCESA CADA PRESTAMO CONTRA UR9CSMDE Y REFRESCA EL           *
+      *  CHECKPOINT CADA WK-CKPT-INTERVALO PRESTAMOS.                  *
+      ******************************************************************
+       PROCESO.
+      *-------------
+           IF EN-REINICIO
+              IF PRE-NUMPRES = WK-CKP-NUMPRES-ANT
+                 MOVE 'N' TO WK-SW-EN-REINICIO
+              END-IF
+           ELSE
+              PERFORM PROCESA-PRESTAMO
+           END-IF.
+           PERFORM LEE-PRESTAMO-SIGUIENTE.
+
+       PROCESA-PRESTAMO.
+      *-------------
+           MOVE PRE-ZONA     TO OSM-ZONA.
+           MOVE PRE-FECOVALI TO OSM-FECHA.
+           MOVE 'N'          TO OSM-IND-LOOKAHEAD.
+           MOVE 'S'          TO OSM-IND-CON-FED.
+           CALL 'UR9CSMDE' USING URWCOSM UGECMNE.
+           MOVE PRE-NUMPRES     TO SAL-NUMPRES.
+           MOVE PRE-ZONA        TO SAL-ZONA.
+           MOVE PRE-FECOVALI    TO SAL-FECHA.
+           MOVE OSM-COD-RET     TO SAL-COD-RET.
+           MOVE OSM-IMPORTE     TO SAL-IMPORTE.
+           MOVE OSM-IMPORTE-FED TO SAL-IMPORTE-FED.
+           WRITE REG-SALIDA.
+           ADD 1 TO WK-CONT-PROCESADOS.
+           MOVE PRE-NUMPRES TO WK-CKP-NUMPRES-ANT.
+           DIVIDE WK-CONT-PROCESADOS BY WK-CKPT-INTERVALO
+              GIVING WK-CKPT-COCIENTE
+              REMAINDER WK-CKPT-RESIDUO.
+           IF WK-CKPT-RESIDUO = 0
+              PERFORM ESCRIBE-CHECKPOINT
+           END-IF.
+
+       ESCRIBE-CHECKPOINT.
+      *-------------
+           OPEN OUTPUT ARCH-CHECKPOINT.
+           MOVE WK-CKP-NUMPRES-ANT     TO CKP-NUMPRES.
+           MOVE WK-CONT-PROCESADOS     TO CKP-CONT-PROCESADOS.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARCH-CHECKPOINT.
+
+      ******************************************************************
+      *                                                                *
+      *                    FIN                                         *
+      *                                                                *
+      *  DEJA UN ULTIMO CHECKPOINT CON EL TOTAL PROCESADO, CIERRA LOS  *
+      *  ARCHIVOS Y TERMINA EL JOB.                                    *
+      *                                                                *
+      ******************************************************************
+       FINAL-PROCES.
+      *-------------
+           IF EN-REINICIO
+              DISPLAY 'UR9BSMDE: *** EL CHECKPOINT PREVIO (PRESTAMO '
+              DISPLAY 'UR9BSMDE: *** ' WK-CKP-NUMPRES-ANT
+              DISPLAY 'UR9BSMDE: *** ) NO SE ENCONTRO EN EL EXTRACTO '
+              DISPLAY 'UR9BSMDE: *** DE ENTRADA. NINGUN PRESTAMO FUE '
+              DISPLAY 'UR9BSMDE: *** PROCESADO EN ESTA CORRIDA.'
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM ESCRIBE-CHECKPOINT.
+           CLOSE ARCH-ENTRADA.
+           CLOSE ARCH-SALIDA.
+           GOBACK.
